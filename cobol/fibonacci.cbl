@@ -1,26 +1,243 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  N           PIC 9(3) VALUE 10.
-       01  FIB1        PIC 9(3) VALUE 0.
-       01  FIB2        PIC 9(3) VALUE 1.
-       01  FIB3        PIC 9(3).
-       01  I           PIC 9(3).
-       01  RESULT      PIC Z(3)9.
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Fibonacci sequence up to " N " terms:".
-           DISPLAY FIB1.
-           DISPLAY FIB2.
-           
-           PERFORM VARYING I FROM 3 BY 1 UNTIL I > N
-               COMPUTE FIB3 = FIB1 + FIB2
-               MOVE FIB3 TO RESULT
-               DISPLAY RESULT
-               MOVE FIB2 TO FIB1
-               MOVE FIB3 TO FIB2
-           END-PERFORM.
-           
-           STOP RUN. 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FIBONACCI.
+000030 AUTHOR.        J MERCER.
+000040 INSTALLATION.  DATA PROCESSING - GENERAL LEDGER SUPPORT.
+000050 DATE-WRITTEN.  2025-11-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2025-11-10 JKM  ORIGINAL VERSION - DISPLAYS A TEN-TERM
+000110*                 FIBONACCI SEQUENCE TO THE CONSOLE.
+000120* 2026-01-26 JKM  N IS NOW ACCEPTED AT RUN TIME INSTEAD OF BEING
+000130*                 HARD-CODED, SO OPERATORS CAN REQUEST WHATEVER
+000140*                 SEQUENCE LENGTH THAT DAY'S RUN NEEDS.
+000150* 2026-02-02 JKM  WIDENED THE FIBONACCI WORKING FIELDS AND ADDED
+000160*                 A SIZE ERROR CHECK SO A LONG SEQUENCE STOPS
+000170*                 CLEANLY INSTEAD OF PRINTING TRUNCATED TERMS.
+000180* 2026-02-16 JKM  SEQUENCE IS NOW ALSO WRITTEN TO A FORMATTED,
+000190*                 PAGINATED REPORT FILE THAT CAN BE PRINTED OR
+000200*                 ARCHIVED ALONGSIDE OUR OTHER BATCH REPORTS.
+000210* 2026-03-23 JKM  GUARDED THE FIRST-TERM BLOCK WITH N > 0 SO A
+000220*                 RUN-TIME REQUEST FOR ZERO TERMS DOES NOT PRINT
+000230*                 A SPURIOUS TERM 1, AND ADDED A FILE STATUS
+000240*                 CHECK AFTER OPENING REPORT-FILE.
+000250*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   GNUCOBOL.
+000290 OBJECT-COMPUTER.   GNUCOBOL.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT REPORT-FILE ASSIGN TO "FIBRPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-REPORT-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370*----------------------------------------------------------------
+000380* REPORT-FILE - PAGINATED FIBONACCI SEQUENCE REPORT.
+000390*----------------------------------------------------------------
+000400 FD  REPORT-FILE
+000410     RECORDING MODE IS F.
+000420 01  REPORT-RECORD          PIC X(80).
+
+000430 WORKING-STORAGE SECTION.
+000440*----------------------------------------------------------------
+000450* CALCULATION FIELDS
+000460*----------------------------------------------------------------
+000470 01  N                      PIC 9(3).
+000480 01  FIB1                   PIC 9(8) VALUE 0.
+000490 01  FIB2                   PIC 9(8) VALUE 1.
+000500 01  FIB3                   PIC 9(8).
+000510 01  I                      PIC 9(3).
+000520 01  RESULT                 PIC Z(7)9.
+
+000530*----------------------------------------------------------------
+000540* SWITCHES AND CONDITION NAMES
+000550*----------------------------------------------------------------
+000560 77  WS-OVERFLOW-SW         PIC X(01) VALUE "N".
+000570     88  SEQUENCE-OVERFLOW      VALUE "Y".
+
+000580*----------------------------------------------------------------
+000590* FILE STATUS FIELDS
+000600*----------------------------------------------------------------
+000610 77  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+
+000620*----------------------------------------------------------------
+000630* PAGINATION COUNTERS
+000640*----------------------------------------------------------------
+000650 77  WS-PAGE-COUNT          PIC 9(3)  COMP VALUE ZERO.
+000660 77  WS-LINE-COUNT          PIC 9(2)  COMP VALUE ZERO.
+000670 77  WS-LINES-PER-PAGE      PIC 9(2)  COMP VALUE 20.
+
+000680*----------------------------------------------------------------
+000690* RUN DATE
+000700*----------------------------------------------------------------
+000710 01  WS-CURRENT-DATE.
+000720     05  WS-CD-YYYY         PIC 9(4).
+000730     05  WS-CD-MM           PIC 9(2).
+000740     05  WS-CD-DD           PIC 9(2).
+
+000750 01  WS-RUN-DATE-EDIT.
+000760     05  WS-RD-YYYY         PIC 9(4).
+000770     05  FILLER             PIC X(01) VALUE "-".
+000780     05  WS-RD-MM           PIC 9(2).
+000790     05  FILLER             PIC X(01) VALUE "-".
+000800     05  WS-RD-DD           PIC 9(2).
+
+000810*----------------------------------------------------------------
+000820* REPORT LAYOUT LINES
+000830*----------------------------------------------------------------
+000840 01  RPT-HEADER-1.
+000850     05  FILLER             PIC X(20) VALUE
+000860         "FIBONACCI SEQUENCE".
+000870     05  FILLER             PIC X(10) VALUE SPACES.
+000880     05  RH-RUN-DATE        PIC X(10) VALUE SPACES.
+000890     05  FILLER             PIC X(20) VALUE SPACES.
+000900     05  FILLER             PIC X(05) VALUE "PAGE ".
+000910     05  RH-PAGE-NO         PIC ZZ9.
+000920     05  FILLER             PIC X(12) VALUE SPACES.
+
+000930 01  RPT-HEADER-2.
+000940     05  FILLER             PIC X(15) VALUE
+000950         "TERMS REQUESTED".
+000960     05  FILLER             PIC X(03) VALUE SPACES.
+000970     05  RH-TERM-COUNT      PIC ZZ9.
+000980     05  FILLER             PIC X(59) VALUE SPACES.
+
+000990 01  RPT-COLUMN-HEADER.
+001000     05  FILLER             PIC X(80) VALUE
+001010         "TERM     VALUE".
+
+001020 01  RPT-DETAIL-LINE.
+001030     05  RD-TERM-NO         PIC ZZZ9.
+001040     05  FILLER             PIC X(04) VALUE SPACES.
+001050     05  RD-VALUE           PIC Z(7)9.
+001060     05  FILLER             PIC X(64) VALUE SPACES.
+
+001070 01  RPT-BLANK-LINE.
+001080     05  FILLER             PIC X(80) VALUE SPACES.
+
+001090 01  RPT-OVERFLOW-LINE.
+001100     05  FILLER             PIC X(80) VALUE
+001110         "SEQUENCE STOPPED - NEXT TERM WOULD OVERFLOW.".
+
+001120 PROCEDURE DIVISION.
+001130*----------------------------------------------------------------
+001140* MAIN-PROCEDURE
+001150*     PROMPTS THE OPERATOR FOR THE NUMBER OF TERMS TO COMPUTE,
+001160*     THEN DISPLAYS AND REPORTS THAT MANY TERMS OF THE
+001170*     FIBONACCI SEQUENCE.
+001180*----------------------------------------------------------------
+001190 MAIN-PROCEDURE.
+001200     DISPLAY "Enter number of terms: ".
+001210     ACCEPT N.
+001220     DISPLAY "Fibonacci sequence up to " N " terms:".
+001230     PERFORM 1000-OPEN-REPORT-FILE THRU 1000-EXIT.
+
+001240     IF N > 0
+001250         MOVE 1    TO I
+001260         MOVE FIB1 TO RESULT
+001270         DISPLAY RESULT
+001280         PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+001290     END-IF.
+
+001300     IF N > 1
+001310         MOVE 2    TO I
+001320         MOVE FIB2 TO RESULT
+001330         DISPLAY RESULT
+001340         PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+001350     END-IF.
+
+001360     PERFORM 2000-COMPUTE-TERM THRU 2000-EXIT
+001370         VARYING I FROM 3 BY 1
+001380         UNTIL I > N OR SEQUENCE-OVERFLOW.
+
+001390     PERFORM 9000-CLOSE-REPORT-FILE THRU 9000-EXIT.
+001400     STOP RUN.
+
+001410*----------------------------------------------------------------
+001420* 1000-OPEN-REPORT-FILE
+001430*     OPENS THE REPORT FILE AND WRITES ITS FIRST PAGE HEADER.
+001440*----------------------------------------------------------------
+001450 1000-OPEN-REPORT-FILE.
+001460     OPEN OUTPUT REPORT-FILE.
+001470     IF WS-REPORT-STATUS NOT = "00"
+001480         DISPLAY "FATAL: Cannot open REPORT-FILE, status "
+001490             WS-REPORT-STATUS
+001500         STOP RUN
+001510     END-IF.
+001520     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001530     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+001540     MOVE WS-CD-MM   TO WS-RD-MM.
+001550     MOVE WS-CD-DD   TO WS-RD-DD.
+001560     MOVE ZERO TO WS-PAGE-COUNT.
+001570     PERFORM 1500-WRITE-PAGE-HEADER THRU 1500-EXIT.
+001580 1000-EXIT.
+001590     EXIT.
+
+001600*----------------------------------------------------------------
+001610* 1500-WRITE-PAGE-HEADER
+001620*     WRITES A NEW PAGE HEADER (RUN DATE, TERM COUNT REQUESTED,
+001630*     PAGE NUMBER AND COLUMN CAPTIONS) AND RESETS THE LINE
+001640*     COUNTER FOR THE NEW PAGE.
+001650*----------------------------------------------------------------
+001660 1500-WRITE-PAGE-HEADER.
+001670     ADD 1 TO WS-PAGE-COUNT.
+001680     MOVE WS-RUN-DATE-EDIT TO RH-RUN-DATE.
+001690     MOVE WS-PAGE-COUNT    TO RH-PAGE-NO.
+001700     WRITE REPORT-RECORD FROM RPT-HEADER-1.
+001710     MOVE N TO RH-TERM-COUNT.
+001720     WRITE REPORT-RECORD FROM RPT-HEADER-2.
+001730     WRITE REPORT-RECORD FROM RPT-BLANK-LINE.
+001740     WRITE REPORT-RECORD FROM RPT-COLUMN-HEADER.
+001750     MOVE ZERO TO WS-LINE-COUNT.
+001760 1500-EXIT.
+001770     EXIT.
+
+001780*----------------------------------------------------------------
+001790* 2000-COMPUTE-TERM
+001800*     COMPUTES AND DISPLAYS ONE FIBONACCI TERM. STOPS THE
+001810*     SEQUENCE CLEANLY IF THE NEXT TERM WOULD OVERFLOW FIB3
+001820*     RATHER THAN DISPLAYING A TRUNCATED VALUE.
+001830*----------------------------------------------------------------
+001840 2000-COMPUTE-TERM.
+001850     COMPUTE FIB3 = FIB1 + FIB2
+001860         ON SIZE ERROR
+001870             SET SEQUENCE-OVERFLOW TO TRUE
+001880             DISPLAY "Error: Fibonacci term overflow - sequence "
+001890                 "stopped at term " I
+001900             WRITE REPORT-RECORD FROM RPT-OVERFLOW-LINE
+001910             GO TO 2000-EXIT
+001920     END-COMPUTE.
+001930     MOVE FIB3 TO RESULT.
+001940     DISPLAY RESULT.
+001950     PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT.
+001960     MOVE FIB2 TO FIB1.
+001970     MOVE FIB3 TO FIB2.
+001980 2000-EXIT.
+001990     EXIT.
+
+002000*----------------------------------------------------------------
+002010* 2500-WRITE-DETAIL-LINE
+002020*     WRITES ONE TERM TO THE REPORT, STARTING A NEW PAGE FIRST
+002030*     IF THE CURRENT PAGE IS FULL.
+002040*----------------------------------------------------------------
+002050 2500-WRITE-DETAIL-LINE.
+002060     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+002070         PERFORM 1500-WRITE-PAGE-HEADER THRU 1500-EXIT
+002080     END-IF.
+002090     MOVE I      TO RD-TERM-NO.
+002100     MOVE RESULT TO RD-VALUE.
+002110     WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+002120     ADD 1 TO WS-LINE-COUNT.
+002130 2500-EXIT.
+002140     EXIT.
+
+002150*----------------------------------------------------------------
+002160* 9000-CLOSE-REPORT-FILE
+002170*----------------------------------------------------------------
+002180 9000-CLOSE-REPORT-FILE.
+002190     CLOSE REPORT-FILE.
+002200 9000-EXIT.
+002210     EXIT.
