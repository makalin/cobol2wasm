@@ -1,40 +1,632 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1        PIC 9(5).
-       01  NUM2        PIC 9(5).
-       01  RESULT      PIC 9(6).
-       01  OPERATION   PIC X.
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           
-           DISPLAY "Enter operation (+, -, *, /): ".
-           ACCEPT OPERATION.
-           
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           
-           EVALUATE OPERATION
-               WHEN "+"
-                   COMPUTE RESULT = NUM1 + NUM2
-               WHEN "-"
-                   COMPUTE RESULT = NUM1 - NUM2
-               WHEN "*"
-                   COMPUTE RESULT = NUM1 * NUM2
-               WHEN "/"
-                   IF NUM2 = 0
-                       DISPLAY "Error: Division by zero"
-                       STOP RUN
-                   END-IF
-                   COMPUTE RESULT = NUM1 / NUM2
-               WHEN OTHER
-                   DISPLAY "Invalid operation"
-                   STOP RUN
-           END-EVALUATE.
-           
-           DISPLAY "Result: " RESULT.
-           STOP RUN. 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALCULATOR.
+000030 AUTHOR.        J MERCER.
+000040 INSTALLATION.  DATA PROCESSING - GENERAL LEDGER SUPPORT.
+000050 DATE-WRITTEN.  2025-11-03.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2025-11-03 JKM  ORIGINAL VERSION - INTERACTIVE FOUR-FUNCTION
+000110*                 CALCULATOR (SINGLE CALCULATION PER RUN).
+000120* 2026-01-12 JKM  ADDED BATCH TRANSACTION MODE - TRANSACTION-FILE
+000130*                 IS READ AND EACH RECORD IS CALCULATED AND
+000140*                 WRITTEN TO REPORT-FILE IN ONE JOB SUBMISSION.
+000150* 2026-01-19 JKM  ADDED ON SIZE ERROR TRAP ON THE MULTIPLY SO A
+000160*                 RESULT THAT WOULD OVERFLOW RESULT IS REJECTED
+000170*                 INSTEAD OF SILENTLY TRUNCATED.
+000180* 2026-01-26 JKM  NUM1, NUM2 AND RESULT WIDENED TO CARRY TWO
+000190*                 DECIMAL PLACES; DIVIDE NOW USES ROUNDED.
+000200* 2026-02-09 JKM  ADDED AUDIT-FILE - EVERY CALCULATION (BOTH
+000210*                 MODES) IS APPENDED TO A PERMANENT AUDIT TRAIL.
+000220* 2026-02-23 JKM  ADDED CHECKPOINT-FILE SO A BATCH RUN THAT
+000230*                 ABENDS CAN BE RESTARTED FROM THE LAST
+000240*                 TRANSACTION SEQUENCE NUMBER PROCESSED RATHER
+000250*                 THAN FROM THE TOP OF THE FILE.
+000260* 2026-03-09 JKM  BATCH MODE NO LONGER ABENDS ON A BAD
+000270*                 TRANSACTION - DIVIDE BY ZERO, INVALID OPERATION
+000280*                 AND OVERFLOW ARE NOW COUNTED AND WRITTEN TO
+000290*                 EXCEPTION-FILE WHILE THE REST OF THE RUN
+000300*                 CONTINUES.
+000310* 2026-03-16 JKM  ADDED A CONTROL-TOTAL TRAILER AT END OF BATCH -
+000320*                 TRANSACTION COUNT, EXCEPTION COUNT AND A SUM OF
+000330*                 RESULT VALUES - SO THE RUN CAN BE BALANCED
+000340*                 AGAINST WHAT WAS SUBMITTED.
+000350* 2026-03-23 JKM  WIDENED RD-RESULT AND RT-RESULT-TOTAL TO MATCH
+000360*                 RESULT'S SIX INTEGER DIGITS - BOTH WERE ONE
+000370*                 DIGIT SHORT AND WERE DROPPING THE HIGH-ORDER
+000380*                 DIGIT ON LARGE RESULTS. A RESTART NOW OPENS
+000390*                 REPORT-FILE AND EXCEPTION-FILE WITH EXTEND
+000400*                 RATHER THAN OUTPUT SO THE PRIOR EXECUTION'S
+000410*                 LINES ARE PRESERVED, AND THE CHECKPOINT RECORD
+000420*                 NOW CARRIES THE RUNNING CONTROL TOTALS SO A
+000430*                 RESTART'S TRAILER REFLECTS THE WHOLE SUBMITTED
+000440*                 BATCH. ADDED FILE STATUS CHECKS AFTER THE OPENS
+000450*                 THAT MATTER INSTEAD OF LEAVING THE STATUS
+000460*                 FIELDS UNCHECKED.
+000470*----------------------------------------------------------------
+000480 ENVIRONMENT DIVISION.
+000490 CONFIGURATION SECTION.
+000500 SOURCE-COMPUTER.   GNUCOBOL.
+000510 OBJECT-COMPUTER.   GNUCOBOL.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-TRANS-STATUS.
+000570
+000580     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-REPORT-STATUS.
+
+000610     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITFIL"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-AUDIT-STATUS.
+
+000640     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CKPT-STATUS.
+
+000670     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-EXCP-STATUS.
+
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720*----------------------------------------------------------------
+000730* TRANSACTION-FILE - ONE CALCULATION REQUEST PER RECORD.
+000740*----------------------------------------------------------------
+000750 FD  TRANSACTION-FILE
+000760     RECORDING MODE IS F.
+000770 01  TRANSACTION-RECORD.
+000780     05  TR-SEQ-NO          PIC 9(9).
+000790     05  TR-NUM1            PIC 9(4)V99.
+000800     05  TR-OPERATION       PIC X(01).
+000810     05  TR-NUM2            PIC 9(4)V99.
+000820     05  FILLER             PIC X(20).
+000830
+000840*----------------------------------------------------------------
+000850* REPORT-FILE - PRINTED DETAIL LINE PER TRANSACTION.
+000860*----------------------------------------------------------------
+000870 FD  REPORT-FILE
+000880     RECORDING MODE IS F.
+000890 01  REPORT-RECORD          PIC X(80).
+
+000900*----------------------------------------------------------------
+000910* AUDIT-FILE - PERMANENT RECORD OF EVERY CALCULATION PERFORMED.
+000920*----------------------------------------------------------------
+000930 FD  AUDIT-FILE
+000940     RECORDING MODE IS F.
+000950 01  AUDIT-RECORD           PIC X(65).
+
+000960*----------------------------------------------------------------
+000970* CHECKPOINT-FILE - LAST TRANSACTION SEQUENCE NUMBER PROCESSED,
+000980*     PLUS THE RUNNING CONTROL TOTALS AS OF THAT CHECKPOINT, SO A
+000990*     RESTART PICKS UP BOTH WITHOUT REPROCESSING THE FILE FROM
+001000*     THE TOP.
+001010*----------------------------------------------------------------
+001020 FD  CHECKPOINT-FILE
+001030     RECORDING MODE IS F.
+001040 01  CHECKPOINT-RECORD.
+001050     05  CKPT-LAST-SEQ-NO   PIC 9(9).
+001060     05  CKPT-CALC-COUNT    PIC 9(7).
+001070     05  CKPT-EXCP-COUNT    PIC 9(7).
+001080     05  CKPT-RESULT-TOTAL  PIC S9(9)V99.
+
+001090*----------------------------------------------------------------
+001100* EXCEPTION-FILE - REJECTED TRANSACTIONS FROM A BATCH RUN.
+001110*----------------------------------------------------------------
+001120 FD  EXCEPTION-FILE
+001130     RECORDING MODE IS F.
+001140 01  EXCEPTION-RECORD       PIC X(61).
+
+001150 WORKING-STORAGE SECTION.
+001160*----------------------------------------------------------------
+001170* CALCULATION FIELDS
+001180*----------------------------------------------------------------
+001190 01  NUM1                   PIC 9(4)V99.
+001200 01  NUM2                   PIC 9(4)V99.
+001210 01  RESULT                 PIC 9(6)V99.
+001220 01  OPERATION              PIC X(01).
+001230
+001240*----------------------------------------------------------------
+001250* SWITCHES AND CONDITION NAMES
+001260*----------------------------------------------------------------
+001270 77  WS-RUN-MODE            PIC X(01).
+001280     88  INTERACTIVE-MODE       VALUE "I" "i".
+001290     88  BATCH-MODE             VALUE "B" "b".
+001300
+001310 77  WS-TRANS-EOF-SW        PIC X(01) VALUE "N".
+001320     88  TRANSACTIONS-DONE      VALUE "Y".
+001330
+001340 77  WS-VALID-SW            PIC X(01) VALUE "Y".
+001350     88  TRANSACTION-VALID      VALUE "Y".
+001360     88  TRANSACTION-INVALID    VALUE "N".
+
+001370 77  WS-CKPT-FOUND-SW       PIC X(01) VALUE "N".
+001380     88  CHECKPOINT-FOUND       VALUE "Y".
+
+001390*----------------------------------------------------------------
+001400* FILE STATUS FIELDS
+001410*----------------------------------------------------------------
+001420 77  WS-TRANS-STATUS        PIC X(02) VALUE SPACES.
+001430 77  WS-REPORT-STATUS       PIC X(02) VALUE SPACES.
+001440 77  WS-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+001450 77  WS-CKPT-STATUS         PIC X(02) VALUE SPACES.
+001460 77  WS-EXCP-STATUS         PIC X(02) VALUE SPACES.
+
+001470*----------------------------------------------------------------
+001480* CHECKPOINT/RESTART COUNTERS
+001490*----------------------------------------------------------------
+001500 77  WS-CKPT-INTERVAL       PIC 9(5)     COMP VALUE 100.
+001510 77  WS-CKPT-COUNT          PIC 9(5)     COMP VALUE ZERO.
+001520 77  WS-RESTART-SEQ-NO      PIC 9(9)     COMP VALUE ZERO.
+001530 77  WS-CURRENT-SEQ-NO      PIC 9(9)     COMP VALUE ZERO.
+001540 77  WS-RESTART-SEQ-EDIT    PIC Z(8)9.
+
+001550*----------------------------------------------------------------
+001560* EXCEPTION REPORTING FIELDS
+001570*----------------------------------------------------------------
+001580 77  WS-ERROR-MESSAGE       PIC X(30) VALUE SPACES.
+001590 77  WS-EXCEPTION-COUNT     PIC 9(7)     COMP VALUE ZERO.
+
+001600*----------------------------------------------------------------
+001610* CONTROL TOTAL FIELDS
+001620*----------------------------------------------------------------
+001630 77  WS-CALC-COUNT          PIC 9(7)     COMP VALUE ZERO.
+001640 77  WS-RESULT-TOTAL        PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+001650*----------------------------------------------------------------
+001660* AUDIT TIMESTAMP AND AUDIT LINE LAYOUT
+001670*     THE AUDIT LINE IS BUILT IN WORKING-STORAGE, THEN MOVED TO
+001680*     THE FD RECORD, SO THAT FILLER POSITIONS ARE ALWAYS
+001690*     SPACE-FILLED RATHER THAN LEFT UNINITIALIZED.
+001700*----------------------------------------------------------------
+001710 01  WS-CURRENT-DATE.
+001720     05  WS-CD-YYYY         PIC 9(4).
+001730     05  WS-CD-MM           PIC 9(2).
+001740     05  WS-CD-DD           PIC 9(2).
+001750 01  WS-CURRENT-TIME.
+001760     05  WS-CT-HH           PIC 9(2).
+001770     05  WS-CT-MIN          PIC 9(2).
+001780     05  WS-CT-SS           PIC 9(2).
+001790     05  WS-CT-HSEC         PIC 9(2).
+001800 01  WS-TIMESTAMP-EDIT.
+001810     05  WS-TS-YYYY         PIC 9(4).
+001820     05  FILLER             PIC X(01) VALUE "-".
+001830     05  WS-TS-MM           PIC 9(2).
+001840     05  FILLER             PIC X(01) VALUE "-".
+001850     05  WS-TS-DD           PIC 9(2).
+001860     05  FILLER             PIC X(01) VALUE SPACES.
+001870     05  WS-TS-HH           PIC 9(2).
+001880     05  FILLER             PIC X(01) VALUE ":".
+001890     05  WS-TS-MIN          PIC 9(2).
+001900     05  FILLER             PIC X(01) VALUE ":".
+001910     05  WS-TS-SS           PIC 9(2).
+001920 01  AUD-LINE.
+001930     05  AUD-TIMESTAMP      PIC X(19).
+001940     05  FILLER             PIC X(01) VALUE SPACES.
+001950     05  AUD-NUM1           PIC Z(4)9.99.
+001960     05  FILLER             PIC X(01) VALUE SPACES.
+001970     05  AUD-OPERATION      PIC X(01).
+001980     05  FILLER             PIC X(01) VALUE SPACES.
+001990     05  AUD-NUM2           PIC Z(4)9.99.
+002000     05  FILLER             PIC X(01) VALUE SPACES.
+002010     05  AUD-RESULT         PIC Z(6)9.99.
+002020     05  FILLER             PIC X(10) VALUE SPACES.
+
+002030*----------------------------------------------------------------
+002040* EXCEPTION LINE LAYOUT
+002050*     BUILT IN WORKING-STORAGE FOR THE SAME REASON AS AUD-LINE
+002060*     ABOVE - THE FD RECORD IS A FLAT PIC X FIELD SO NO FILLER
+002070*     POSITION IS EVER WRITTEN UNINITIALIZED.
+002080*----------------------------------------------------------------
+002090 01  EXC-LINE.
+002100     05  EXC-SEQ-NO         PIC Z(8)9.
+002110     05  FILLER             PIC X(01) VALUE SPACES.
+002120     05  EXC-NUM1           PIC Z(4)9.99.
+002130     05  FILLER             PIC X(01) VALUE SPACES.
+002140     05  EXC-OPERATION      PIC X(01).
+002150     05  FILLER             PIC X(01) VALUE SPACES.
+002160     05  EXC-NUM2           PIC Z(4)9.99.
+002170     05  FILLER             PIC X(01) VALUE SPACES.
+002180     05  EXC-MESSAGE        PIC X(30).
+002190     05  FILLER             PIC X(01) VALUE SPACES.
+
+002200*----------------------------------------------------------------
+002210* REPORT LAYOUT LINES
+002220*----------------------------------------------------------------
+002230 01  RPT-HEADER-1.
+002240     05  FILLER             PIC X(80) VALUE
+002250         "CALCULATOR BATCH REPORT".
+002260
+002270 01  RPT-HEADER-2.
+002280     05  FILLER             PIC X(80) VALUE
+002290         "SEQ-NO      NUM1  OP   NUM2      RESULT".
+002300
+002310 01  RPT-DETAIL-LINE.
+002320     05  RD-SEQ-NO          PIC Z(8)9.
+002330     05  FILLER             PIC X(02) VALUE SPACES.
+002340     05  RD-NUM1            PIC Z(4)9.99.
+002350     05  FILLER             PIC X(03) VALUE SPACES.
+002360     05  RD-OPERATION       PIC X(01).
+002370     05  FILLER             PIC X(03) VALUE SPACES.
+002380     05  RD-NUM2            PIC Z(4)9.99.
+002390     05  FILLER             PIC X(03) VALUE SPACES.
+002400     05  RD-RESULT          PIC Z(5)9.99.
+002410     05  FILLER             PIC X(34) VALUE SPACES.
+
+002420*----------------------------------------------------------------
+002430* CHECKPOINT/RESTART MESSAGE LINE
+002440*----------------------------------------------------------------
+002450 01  RPT-RESTART-LINE.
+002460     05  FILLER             PIC X(24) VALUE
+002470         "RESTARTED AFTER SEQ NO ".
+002480     05  RR-SEQ-NO          PIC Z(8)9.
+002490     05  FILLER             PIC X(47) VALUE SPACES.
+
+002500*----------------------------------------------------------------
+002510* CONTROL TOTAL TRAILER LINES
+002520*----------------------------------------------------------------
+002530 01  RPT-TRAILER-LINE.
+002540     05  FILLER             PIC X(80) VALUE ALL "-".
+
+002550 01  RPT-TOTAL-COUNT-LINE.
+002560     05  FILLER             PIC X(24) VALUE
+002570         "TRANSACTIONS PROCESSED ".
+002580     05  RT-CALC-COUNT      PIC Z(6)9.
+002590     05  FILLER             PIC X(49) VALUE SPACES.
+
+002600 01  RPT-TOTAL-EXCP-LINE.
+002610     05  FILLER             PIC X(24) VALUE
+002620         "EXCEPTIONS REPORTED    ".
+002630     05  RT-EXCP-COUNT      PIC Z(6)9.
+002640     05  FILLER             PIC X(49) VALUE SPACES.
+
+002650 01  RPT-TOTAL-SUM-LINE.
+002660     05  FILLER             PIC X(24) VALUE
+002670         "TOTAL OF RESULT VALUES ".
+002680     05  RT-RESULT-TOTAL    PIC -(8)9.99.
+002690     05  FILLER             PIC X(44) VALUE SPACES.
+002700
+002710 PROCEDURE DIVISION.
+002720*----------------------------------------------------------------
+002730* 0000-MAINLINE
+002740*     SELECTS INTERACTIVE (ONE CALCULATION) OR BATCH
+002750*     (TRANSACTION-FILE DRIVEN) PROCESSING.
+002760*----------------------------------------------------------------
+002770 0000-MAINLINE.
+002780     DISPLAY "Enter mode (I=Interactive, B=Batch): ".
+002790     ACCEPT WS-RUN-MODE.
+002800     OPEN EXTEND AUDIT-FILE.
+002810     IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+002820         DISPLAY "FATAL: Cannot open AUDIT-FILE, status "
+002830             WS-AUDIT-STATUS
+002840         STOP RUN
+002850     END-IF.
+002860     IF BATCH-MODE
+002870         PERFORM 3000-BATCH-DRIVER THRU 3000-EXIT
+002880     ELSE
+002890         PERFORM 2000-INTERACTIVE THRU 2000-EXIT
+002900     END-IF.
+002910     CLOSE AUDIT-FILE.
+002920     STOP RUN.
+002930
+002940*----------------------------------------------------------------
+002950* 2000-INTERACTIVE
+002960*     ORIGINAL ONE-CALCULATION-PER-RUN MODE, PROMPTING FOR
+002970*     NUM1, OPERATION AND NUM2 FROM THE CONSOLE.
+002980*----------------------------------------------------------------
+002990 2000-INTERACTIVE.
+003000     DISPLAY "Enter first number: ".
+003010     ACCEPT NUM1.
+003020     DISPLAY "Enter operation (+, -, *, /): ".
+003030     ACCEPT OPERATION.
+003040     DISPLAY "Enter second number: ".
+003050     ACCEPT NUM2.
+003060     PERFORM 4000-CALCULATE-TRANSACTION THRU 4000-EXIT.
+003070     IF TRANSACTION-VALID
+003080         DISPLAY "Result: " RESULT
+003090         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+003100     ELSE
+003110         DISPLAY "Error: " WS-ERROR-MESSAGE
+003120     END-IF.
+003130 2000-EXIT.
+003140     EXIT.
+003150
+003160*----------------------------------------------------------------
+003170* 3000-BATCH-DRIVER
+003180*     DRIVES TRANSACTION-FILE FROM TOP TO END OF FILE, WRITING
+003190*     A REPORT LINE FOR EACH CALCULATION AND CHECKPOINTING
+003200*     PERIODICALLY SO A RERUN CAN RESUME WITHOUT REPROCESSING
+003210*     TRANSACTIONS ALREADY REPORTED. THE LOOP BELOW ONLY ENDS
+003220*     WHEN 3200-READ-TRANSACTION HITS TRUE END OF FILE, SO
+003230*     REACHING THE CLEAR-CHECKPOINT CALL BELOW MEANS THE BATCH
+003240*     RAN TO COMPLETION - THE NEXT RUN SHOULD START A FRESH
+003250*     BATCH, NOT RESTART THIS ONE, SO THE CHECKPOINT IS CLEARED
+003260*     RATHER THAN WRITTEN. AN ABEND PARTWAY THROUGH NEVER
+003270*     REACHES THIS POINT, SO THE LAST PERIODIC CHECKPOINT TAKEN
+003280*     INSIDE 3300-PROCESS-TRANSACTION REMAINS ON FILE AS THE
+003290*     RESTART POINT.
+003300*----------------------------------------------------------------
+003310 3000-BATCH-DRIVER.
+003320     PERFORM 3100-OPEN-BATCH-FILES THRU 3100-EXIT.
+003330     PERFORM 3200-READ-TRANSACTION THRU 3200-EXIT.
+003340     PERFORM 3300-PROCESS-TRANSACTION THRU 3300-EXIT
+003350         UNTIL TRANSACTIONS-DONE.
+003360     PERFORM 3700-CLEAR-CHECKPOINT THRU 3700-EXIT.
+003370     PERFORM 7000-WRITE-CONTROL-TOTALS THRU 7000-EXIT.
+003380     PERFORM 3400-CLOSE-BATCH-FILES THRU 3400-EXIT.
+003390 3000-EXIT.
+003400     EXIT.
+
+003410*----------------------------------------------------------------
+003420* 3100-OPEN-BATCH-FILES
+003430*     CHECKS FOR A CHECKPOINT FILE LEFT BY A PRIOR RUN THAT
+003440*     ABENDED PARTWAY THROUGH BEFORE OPENING REPORT-FILE AND
+003450*     EXCEPTION-FILE, SO THAT A RESTART EXTENDS THE FILES LEFT
+003460*     BY THE PRIOR EXECUTION INSTEAD OF TRUNCATING THEM. WHEN A
+003470*     CHECKPOINT IS FOUND, ITS SEQUENCE NUMBER IS CARRIED FORWARD
+003480*     SO 3300-PROCESS-TRANSACTION CAN SKIP TRANSACTIONS ALREADY
+003490*     REPORTED, WS-CURRENT-SEQ-NO IS SEEDED FROM IT SO A RESTART
+003500*     THAT PROCESSES NOTHING NEW DOES NOT REWRITE CKPTFILE WITH A
+003510*     ZERO SEQUENCE NUMBER, AND THE CONTROL-TOTAL COUNTERS ARE
+003520*     RESTORED FROM IT SO THE END-OF-JOB TRAILER REFLECTS THE
+003530*     WHOLE SUBMITTED BATCH RATHER THAN JUST THIS EXECUTION.
+003540*----------------------------------------------------------------
+003550 3100-OPEN-BATCH-FILES.
+003560     OPEN INPUT TRANSACTION-FILE.
+003570     IF WS-TRANS-STATUS NOT = "00"
+003580         DISPLAY "FATAL: Cannot open TRANSACTION-FILE, status "
+003590             WS-TRANS-STATUS
+003600         STOP RUN
+003610     END-IF.
+003620     OPEN INPUT CHECKPOINT-FILE.
+003630     IF WS-CKPT-STATUS NOT = "00" AND WS-CKPT-STATUS NOT = "05"
+003640         DISPLAY "FATAL: Cannot open CHECKPOINT-FILE, status "
+003650             WS-CKPT-STATUS
+003660         STOP RUN
+003670     END-IF.
+003680     READ CHECKPOINT-FILE
+003690         AT END
+003700             CONTINUE
+003710         NOT AT END
+003720             SET CHECKPOINT-FOUND TO TRUE
+003730             MOVE CKPT-LAST-SEQ-NO   TO WS-RESTART-SEQ-NO
+003740             MOVE CKPT-LAST-SEQ-NO   TO WS-CURRENT-SEQ-NO
+003750             MOVE CKPT-CALC-COUNT    TO WS-CALC-COUNT
+003760             MOVE CKPT-EXCP-COUNT    TO WS-EXCEPTION-COUNT
+003770             MOVE CKPT-RESULT-TOTAL  TO WS-RESULT-TOTAL
+003780     END-READ.
+003790     CLOSE CHECKPOINT-FILE.
+003800     IF CHECKPOINT-FOUND
+003810         OPEN EXTEND REPORT-FILE
+003820         IF WS-REPORT-STATUS NOT = "00"
+003830             DISPLAY "FATAL: Cannot open REPORT-FILE, status "
+003840                 WS-REPORT-STATUS
+003850             STOP RUN
+003860         END-IF
+003870         OPEN EXTEND EXCEPTION-FILE
+003880         IF WS-EXCP-STATUS NOT = "00"
+003890             DISPLAY "FATAL: Cannot open EXCEPTION-FILE, status "
+003900                 WS-EXCP-STATUS
+003910             STOP RUN
+003920         END-IF
+003930         MOVE WS-RESTART-SEQ-NO TO RR-SEQ-NO
+003940         WRITE REPORT-RECORD FROM RPT-RESTART-LINE
+003950     ELSE
+003960         OPEN OUTPUT REPORT-FILE
+003970         IF WS-REPORT-STATUS NOT = "00"
+003980             DISPLAY "FATAL: Cannot open REPORT-FILE, status "
+003990                 WS-REPORT-STATUS
+004000             STOP RUN
+004010         END-IF
+004020         OPEN OUTPUT EXCEPTION-FILE
+004030         IF WS-EXCP-STATUS NOT = "00"
+004040             DISPLAY "FATAL: Cannot open EXCEPTION-FILE, status "
+004050                 WS-EXCP-STATUS
+004060             STOP RUN
+004070         END-IF
+004080         WRITE REPORT-RECORD FROM RPT-HEADER-1
+004090         WRITE REPORT-RECORD FROM RPT-HEADER-2
+004100     END-IF.
+004110 3100-EXIT.
+004120     EXIT.
+
+004130*----------------------------------------------------------------
+004140* 3400-CLOSE-BATCH-FILES
+004150*----------------------------------------------------------------
+004160 3400-CLOSE-BATCH-FILES.
+004170     CLOSE TRANSACTION-FILE.
+004180     CLOSE REPORT-FILE.
+004190     CLOSE EXCEPTION-FILE.
+004200 3400-EXIT.
+004210     EXIT.
+
+004220*----------------------------------------------------------------
+004230* 3600-WRITE-CHECKPOINT
+004240*     RECORDS THE SEQUENCE NUMBER OF THE LAST TRANSACTION
+004250*     SUCCESSFULLY REPORTED, ALONG WITH THE CONTROL TOTALS
+004260*     ACCUMULATED SO FAR, SO A RERUN CAN RESUME FROM THERE
+004270*     WITHOUT LOSING THE RUNNING COUNTS AND SUM.
+004280*----------------------------------------------------------------
+004290 3600-WRITE-CHECKPOINT.
+004300     OPEN OUTPUT CHECKPOINT-FILE.
+004310     IF WS-CKPT-STATUS NOT = "00" AND WS-CKPT-STATUS NOT = "05"
+004320         DISPLAY "FATAL: Cannot open CHECKPOINT-FILE, status "
+004330             WS-CKPT-STATUS
+004340         STOP RUN
+004350     END-IF.
+004360     MOVE WS-CURRENT-SEQ-NO  TO CKPT-LAST-SEQ-NO.
+004370     MOVE WS-CALC-COUNT      TO CKPT-CALC-COUNT.
+004380     MOVE WS-EXCEPTION-COUNT TO CKPT-EXCP-COUNT.
+004390     MOVE WS-RESULT-TOTAL    TO CKPT-RESULT-TOTAL.
+004400     WRITE CHECKPOINT-RECORD.
+004410     CLOSE CHECKPOINT-FILE.
+004420 3600-EXIT.
+004430     EXIT.
+
+004440*----------------------------------------------------------------
+004450* 3700-CLEAR-CHECKPOINT
+004460*     CALLED ONLY WHEN THE BATCH HAS RUN TO TRUE END OF FILE.
+004470*     OPENING OUTPUT AND CLOSING WITHOUT WRITING A RECORD LEAVES
+004480*     CKPTFILE EMPTY, SO THE NEXT RUN'S READ AT 3100-OPEN-BATCH-
+004490*     FILES HITS END OF FILE IMMEDIATELY AND STARTS A FRESH
+004500*     BATCH INSTEAD OF RESUMING THIS COMPLETED ONE.
+004510*----------------------------------------------------------------
+004520 3700-CLEAR-CHECKPOINT.
+004530     OPEN OUTPUT CHECKPOINT-FILE.
+004540     IF WS-CKPT-STATUS NOT = "00" AND WS-CKPT-STATUS NOT = "05"
+004550         DISPLAY "FATAL: Cannot open CHECKPOINT-FILE, status "
+004560             WS-CKPT-STATUS
+004570         STOP RUN
+004580     END-IF.
+004590     CLOSE CHECKPOINT-FILE.
+004600 3700-EXIT.
+004610     EXIT.
+
+004620*----------------------------------------------------------------
+004630* 3200-READ-TRANSACTION
+004640*----------------------------------------------------------------
+004650 3200-READ-TRANSACTION.
+004660     READ TRANSACTION-FILE
+004670         AT END
+004680             SET TRANSACTIONS-DONE TO TRUE
+004690     END-READ.
+004700 3200-EXIT.
+004710     EXIT.
+004720
+004730*----------------------------------------------------------------
+004740* 3300-PROCESS-TRANSACTION
+004750*     CALCULATES ONE TRANSACTION AND WRITES ITS REPORT LINE,
+004760*     UNLESS ITS SEQUENCE NUMBER WAS ALREADY REPORTED BEFORE A
+004770*     PRIOR CHECKPOINT - IN WHICH CASE IT IS SKIPPED SO A RESTART
+004780*     DOES NOT DUPLICATE ALREADY-REPORTED RESULTS. A CHECKPOINT
+004790*     IS WRITTEN EVERY WS-CKPT-INTERVAL TRANSACTIONS.
+004800*----------------------------------------------------------------
+004810 3300-PROCESS-TRANSACTION.
+004820     IF TR-SEQ-NO NOT > WS-RESTART-SEQ-NO
+004830         CONTINUE
+004840     ELSE
+004850         MOVE TR-NUM1      TO NUM1
+004860         MOVE TR-OPERATION TO OPERATION
+004870         MOVE TR-NUM2      TO NUM2
+004880         PERFORM 4000-CALCULATE-TRANSACTION THRU 4000-EXIT
+004890         IF TRANSACTION-VALID
+004900             MOVE TR-SEQ-NO TO RD-SEQ-NO
+004910             MOVE NUM1      TO RD-NUM1
+004920             MOVE OPERATION TO RD-OPERATION
+004930             MOVE NUM2      TO RD-NUM2
+004940             MOVE RESULT    TO RD-RESULT
+004950             WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+004960             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+004970             ADD 1 TO WS-CALC-COUNT
+004980             ADD RESULT TO WS-RESULT-TOTAL
+004990         ELSE
+005000             PERFORM 5500-WRITE-EXCEPTION-LINE THRU 5500-EXIT
+005010         END-IF
+005020         MOVE TR-SEQ-NO TO WS-CURRENT-SEQ-NO
+005030         ADD 1 TO WS-CKPT-COUNT
+005040         IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+005050             PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+005060             MOVE ZERO TO WS-CKPT-COUNT
+005070         END-IF
+005080     END-IF.
+005090     PERFORM 3200-READ-TRANSACTION THRU 3200-EXIT.
+005100 3300-EXIT.
+005110     EXIT.
+005120
+005130*----------------------------------------------------------------
+005140* 4000-CALCULATE-TRANSACTION
+005150*     PERFORMS THE REQUESTED OPERATION AGAINST NUM1/NUM2. USED
+005160*     BY BOTH INTERACTIVE AND BATCH PROCESSING. SETS
+005170*     WS-VALID-SW TO INVALID AND LOADS WS-ERROR-MESSAGE, RATHER
+005180*     THAN STOPPING THE RUN, WHEN OVERFLOW, DIVIDE BY ZERO OR AN
+005190*     UNRECOGNIZED OPERATION IS ENCOUNTERED - THE CALLER DECIDES
+005200*     WHAT TO DO WITH A REJECTED TRANSACTION.
+005210*----------------------------------------------------------------
+005220 4000-CALCULATE-TRANSACTION.
+005230     SET TRANSACTION-VALID TO TRUE.
+005240     MOVE SPACES TO WS-ERROR-MESSAGE.
+005250     EVALUATE OPERATION
+005260         WHEN "+"
+005270             COMPUTE RESULT = NUM1 + NUM2
+005280         WHEN "-"
+005290             COMPUTE RESULT = NUM1 - NUM2
+005300         WHEN "*"
+005310             COMPUTE RESULT = NUM1 * NUM2
+005320                 ON SIZE ERROR
+005330                     SET TRANSACTION-INVALID TO TRUE
+005340                     MOVE "Result overflow on multiply"
+005350                         TO WS-ERROR-MESSAGE
+005360             END-COMPUTE
+005370         WHEN "/"
+005380             IF NUM2 = 0
+005390                 SET TRANSACTION-INVALID TO TRUE
+005400                 MOVE "Division by zero" TO WS-ERROR-MESSAGE
+005410             ELSE
+005420                 COMPUTE RESULT ROUNDED = NUM1 / NUM2
+005430             END-IF
+005440         WHEN OTHER
+005450             SET TRANSACTION-INVALID TO TRUE
+005460             MOVE "Invalid operation" TO WS-ERROR-MESSAGE
+005470     END-EVALUATE.
+005480 4000-EXIT.
+005490     EXIT.
+005500
+005510*----------------------------------------------------------------
+005520* 6000-WRITE-AUDIT-RECORD
+005530*     APPENDS A TIMESTAMPED RECORD OF THIS CALCULATION TO THE
+005540*     PERMANENT AUDIT TRAIL. USED BY BOTH INTERACTIVE AND
+005550*     BATCH PROCESSING.
+005560*----------------------------------------------------------------
+005570 6000-WRITE-AUDIT-RECORD.
+005580     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005590     MOVE WS-CD-YYYY  TO WS-TS-YYYY.
+005600     MOVE WS-CD-MM    TO WS-TS-MM.
+005610     MOVE WS-CD-DD    TO WS-TS-DD.
+005620     ACCEPT WS-CURRENT-TIME FROM TIME.
+005630     MOVE WS-CT-HH    TO WS-TS-HH.
+005640     MOVE WS-CT-MIN   TO WS-TS-MIN.
+005650     MOVE WS-CT-SS    TO WS-TS-SS.
+005660     MOVE WS-TIMESTAMP-EDIT TO AUD-TIMESTAMP.
+005670     MOVE NUM1      TO AUD-NUM1.
+005680     MOVE OPERATION TO AUD-OPERATION.
+005690     MOVE NUM2      TO AUD-NUM2.
+005700     MOVE RESULT    TO AUD-RESULT.
+005710     WRITE AUDIT-RECORD FROM AUD-LINE.
+005720 6000-EXIT.
+005730     EXIT.
+
+005740*----------------------------------------------------------------
+005750* 5500-WRITE-EXCEPTION-LINE
+005760*     WRITES ONE REJECTED TRANSACTION TO EXCEPTION-FILE AND
+005770*     COUNTS IT, SO THE BATCH RUN CAN CONTINUE PAST A BAD RECORD
+005780*     INSTEAD OF ABENDING.
+005790*----------------------------------------------------------------
+005800 5500-WRITE-EXCEPTION-LINE.
+005810     MOVE TR-SEQ-NO      TO EXC-SEQ-NO.
+005820     MOVE NUM1           TO EXC-NUM1.
+005830     MOVE OPERATION      TO EXC-OPERATION.
+005840     MOVE NUM2           TO EXC-NUM2.
+005850     MOVE WS-ERROR-MESSAGE TO EXC-MESSAGE.
+005860     WRITE EXCEPTION-RECORD FROM EXC-LINE.
+005870     ADD 1 TO WS-EXCEPTION-COUNT.
+005880 5500-EXIT.
+005890     EXIT.
+
+005900*----------------------------------------------------------------
+005910* 7000-WRITE-CONTROL-TOTALS
+005920*     WRITES THE END-OF-JOB CONTROL-TOTAL TRAILER TO REPORT-FILE
+005930*     SO THE RUN CAN BE BALANCED AGAINST WHAT WAS SUBMITTED.
+005940*----------------------------------------------------------------
+005950 7000-WRITE-CONTROL-TOTALS.
+005960     WRITE REPORT-RECORD FROM RPT-TRAILER-LINE.
+005970     MOVE WS-CALC-COUNT     TO RT-CALC-COUNT.
+005980     WRITE REPORT-RECORD FROM RPT-TOTAL-COUNT-LINE.
+005990     MOVE WS-EXCEPTION-COUNT TO RT-EXCP-COUNT.
+006000     WRITE REPORT-RECORD FROM RPT-TOTAL-EXCP-LINE.
+006010     MOVE WS-RESULT-TOTAL   TO RT-RESULT-TOTAL.
+006020     WRITE REPORT-RECORD FROM RPT-TOTAL-SUM-LINE.
+006030 7000-EXIT.
+006040     EXIT.
